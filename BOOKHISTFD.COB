@@ -0,0 +1,12 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = LAYOUT COMUM DO ARQUIVO DE HISTORICO DE VENDAS
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 20/11/2019
+      ********************************************
+       FD  ARQ-HISTORICO.
+       01  REG-HISTORICO.
+           05 HIST-DATA PIC 9(08).
+           05 HIST-ACUM PIC S9(09)V99 SIGN IS TRAILING SEPARATE.
+           05 HIST-QT   PIC 9(05).
