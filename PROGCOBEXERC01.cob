@@ -1,22 +1,196 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOBEXERC01.
-      ********************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR   = GABRIEL DUARTE
-      * OBJETIVO = RECEBER E FORMATAR A SAIDA DE UM CPF
-      * IMPRIMIR FORMATADO - USO DO PONTO E DO HIFEN
-      * DATA     = 30/10/2019
-      ********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-CPF    PIC X(11) VALUE ZEROS.
-       77 WRK-CPF-ED PIC ZZZ.ZZZ.ZZ9/99.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-CPF FROM CONSOLE.
-           MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY 'CPF ' WRK-CPF-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBEXERC01.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = RECEBER E FORMATAR A SAIDA DE UM CPF
+      * IMPRIMIR FORMATADO - USO DO PONTO E DO HIFEN
+      * VALIDAR OS DIGITOS VERIFICADORES ANTES DE FORMATAR
+      * GRAVAR CPF REJEITADO NO ARQUIVO DE EXCECOES
+      * DATA     = 30/10/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CPF ASSIGN TO CPFENT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CPF.
+           SELECT ARQ-CPF-REJ ASSIGN TO CPFREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CPF-REJ.
+           COPY 'BOOKLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CPF.
+       01  REG-CPF          PIC X(11).
+       FD  ARQ-CPF-REJ.
+       01  REG-CPF-REJ.
+           05 REG-CPF-REJ-CPF    PIC X(11).
+           05 FILLER             PIC X VALUE SPACE.
+           05 REG-CPF-REJ-MOTIVO PIC X(02).
+           05 FILLER             PIC X VALUE SPACE.
+           05 REG-CPF-REJ-DESCR  PIC X(40).
+           COPY 'BOOKLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+           COPY 'BOOKCPF.COB'.
+           COPY 'BOOKLOGWS.COB'.
+       01 WRK-CPF-NUM PIC 9(11) VALUE ZEROS.
+       01 WRK-CPF-DIG REDEFINES WRK-CPF-NUM.
+           05 WRK-CPF-DIGITO PIC 9 OCCURS 11 TIMES.
+       77 WRK-CPF-VALIDO PIC X VALUE 'S'.
+           88 CPF-VALIDO   VALUE 'S'.
+           88 CPF-INVALIDO VALUE 'N'.
+       77 WRK-CPF-MOTIVO PIC X(02) VALUE SPACES.
+       77 WRK-SOMA  PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO PIC 9(04) VALUE ZEROS.
+       77 WRK-DV    PIC 9     VALUE ZEROS.
+       77 WRK-IDX   PIC 9(02) VALUE ZEROS.
+       77 WRK-PESO  PIC 9(02) VALUE ZEROS.
+       77 WRK-DIGITO-REF     PIC 9     VALUE ZEROS.
+       77 WRK-DIGITO-REPETIDO PIC X VALUE 'S'.
+           88 DIGITOS-REPETIDOS VALUE 'S'.
+       77 WRK-FS-CPF-REJ PIC X(02) VALUE '00'.
+       77 WRK-FS-CPF     PIC X(02) VALUE '00'.
+       77 WRK-FIM-CPF    PIC X(01) VALUE 'N'.
+           88 FIM-CPF VALUE 'S'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOBEXERC01' TO WRK-PROGRAMA-LOG.
+           MOVE 'N' TO WRK-FIM-CPF.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+           OPEN INPUT ARQ-CPF.
+           IF WRK-FS-CPF NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CPFENT.DAT - FS=' WRK-FS-CPF
+           ELSE
+               PERFORM 0150-LER-CPF
+               PERFORM 0120-PROCESSAR-CPF UNTIL FIM-CPF
+               CLOSE ARQ-CPF
+               IF WRK-FS-CPF NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR CPFENT.DAT - FS=' WRK-FS-CPF
+               END-IF
+           END-IF.
+           GOBACK.
+       0150-LER-CPF.
+           READ ARQ-CPF INTO WRK-CPF
+               AT END
+                   SET FIM-CPF TO TRUE
+               NOT AT END
+                   MOVE 'N' TO WRK-FIM-CPF
+           END-READ.
+       0120-PROCESSAR-CPF.
+           PERFORM 0100-VALIDAR-CPF.
+           IF CPF-VALIDO
+               MOVE WRK-CPF TO WRK-CPF-ED
+               DISPLAY 'CPF ' WRK-CPF-ED
+               STRING 'CPF ' WRK-CPF-ED ' VALIDADO COM SUCESSO'
+                   DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG
+           ELSE
+               DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE: '
+                   WRK-CPF
+               PERFORM 0200-GRAVAR-REJEITADO
+               STRING 'CPF ' WRK-CPF ' REJEITADO MOTIVO '
+                   WRK-CPF-MOTIVO DELIMITED BY SIZE
+                   INTO WRK-DESCRICAO-LOG
+           END-IF.
+           PERFORM 0900-GRAVAR-LOG.
+           PERFORM 0150-LER-CPF.
+       0100-VALIDAR-CPF.
+           SET CPF-VALIDO TO TRUE.
+           MOVE SPACES TO WRK-CPF-MOTIVO.
+           IF WRK-CPF NOT NUMERIC
+               SET CPF-INVALIDO TO TRUE
+               MOVE '04' TO WRK-CPF-MOTIVO
+           ELSE
+               MOVE WRK-CPF TO WRK-CPF-NUM
+               PERFORM 0105-VERIFICAR-DIGITOS-REPETIDOS
+           END-IF.
+           IF CPF-VALIDO
+               MOVE ZEROS TO WRK-SOMA
+               MOVE 10 TO WRK-PESO
+               PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9
+                   COMPUTE WRK-SOMA = WRK-SOMA +
+                       (WRK-CPF-DIGITO(WRK-IDX) * WRK-PESO)
+                   SUBTRACT 1 FROM WRK-PESO
+               END-PERFORM
+               COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA * 10, 11)
+               IF WRK-RESTO = 10
+                   MOVE 0 TO WRK-DV
+               ELSE
+                   MOVE WRK-RESTO TO WRK-DV
+               END-IF
+               IF WRK-DV NOT = WRK-CPF-DIGITO(10)
+                   SET CPF-INVALIDO TO TRUE
+                   MOVE '01' TO WRK-CPF-MOTIVO
+               END-IF
+           END-IF.
+           IF CPF-VALIDO
+               MOVE ZEROS TO WRK-SOMA
+               MOVE 11 TO WRK-PESO
+               PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10
+                   COMPUTE WRK-SOMA = WRK-SOMA +
+                       (WRK-CPF-DIGITO(WRK-IDX) * WRK-PESO)
+                   SUBTRACT 1 FROM WRK-PESO
+               END-PERFORM
+               COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA * 10, 11)
+               IF WRK-RESTO = 10
+                   MOVE 0 TO WRK-DV
+               ELSE
+                   MOVE WRK-RESTO TO WRK-DV
+               END-IF
+               IF WRK-DV NOT = WRK-CPF-DIGITO(11)
+                   SET CPF-INVALIDO TO TRUE
+                   MOVE '02' TO WRK-CPF-MOTIVO
+               END-IF
+           END-IF.
+       0105-VERIFICAR-DIGITOS-REPETIDOS.
+           MOVE WRK-CPF-DIGITO(1) TO WRK-DIGITO-REF.
+           SET DIGITOS-REPETIDOS TO TRUE.
+           PERFORM VARYING WRK-IDX FROM 2 BY 1 UNTIL WRK-IDX > 11
+               IF WRK-CPF-DIGITO(WRK-IDX) NOT = WRK-DIGITO-REF
+                   MOVE 'N' TO WRK-DIGITO-REPETIDO
+               END-IF
+           END-PERFORM.
+           IF DIGITOS-REPETIDOS
+               SET CPF-INVALIDO TO TRUE
+               MOVE '03' TO WRK-CPF-MOTIVO
+           END-IF.
+       0200-GRAVAR-REJEITADO.
+           OPEN EXTEND ARQ-CPF-REJ.
+           IF WRK-FS-CPF-REJ = '35'
+               OPEN OUTPUT ARQ-CPF-REJ
+           END-IF.
+           IF WRK-FS-CPF-REJ NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CPFREJ.DAT - FS=' WRK-FS-CPF-REJ
+           ELSE
+               MOVE WRK-CPF TO REG-CPF-REJ-CPF
+               MOVE WRK-CPF-MOTIVO TO REG-CPF-REJ-MOTIVO
+               EVALUATE WRK-CPF-MOTIVO
+                   WHEN '01'
+                       MOVE 'PRIMEIRO DIGITO VERIFICADOR INVALIDO'
+                           TO REG-CPF-REJ-DESCR
+                   WHEN '02'
+                       MOVE 'SEGUNDO DIGITO VERIFICADOR INVALIDO'
+                           TO REG-CPF-REJ-DESCR
+                   WHEN '04'
+                       MOVE 'CPF COM CARACTERES NAO NUMERICOS'
+                           TO REG-CPF-REJ-DESCR
+                   WHEN OTHER
+                       MOVE 'TODOS OS DIGITOS IGUAIS - CPF INVALIDO'
+                           TO REG-CPF-REJ-DESCR
+               END-EVALUATE
+               WRITE REG-CPF-REJ
+               IF WRK-FS-CPF-REJ NOT = '00'
+                   DISPLAY 'ERRO AO GRAVAR CPFREJ.DAT - FS='
+                       WRK-FS-CPF-REJ
+               END-IF
+               CLOSE ARQ-CPF-REJ
+               IF WRK-FS-CPF-REJ NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR CPFREJ.DAT - FS='
+                       WRK-FS-CPF-REJ
+               END-IF
+           END-IF.
+           COPY 'BOOKLOGWRT.COB'.
