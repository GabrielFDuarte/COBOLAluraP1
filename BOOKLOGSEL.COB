@@ -0,0 +1,11 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = SELECT COMUM DO ARQUIVO DE LOG DE OPERADOR
+      * USADO POR = PROGCOB02 / PROGCOB06 / PROGCOB15 /
+      *             PROGCOBEXERC01 / PROGCOBFECHA
+      * DATA     = 04/11/2019
+      ********************************************
+           SELECT ARQ-LOG ASSIGN TO 'LOGTRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOG.
