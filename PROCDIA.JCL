@@ -0,0 +1,36 @@
+//PROCDIA  JOB (ACCT),'PROCESSAMENTO DIARIO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* JOB DE PROCESSAMENTO DIARIO - VENDAS / CPF / RELATORIO
+//* AUTHOR   = GABRIEL DUARTE
+//* OBJETIVO = ENCADEAR A ROTINA DE VENDAS, A VALIDACAO DE
+//*            CPF DOS CLIENTES DO DIA E O RELATORIO DIARIO
+//*            SEM INTERVENCAO MANUAL ENTRE OS PASSOS
+//*********************************************************
+//STEP010  EXEC PGM=PROGCOB15
+//*        LE VENDAS.DAT, ACUMULA O DIA E GRAVA RELVENDAS.DAT
+//STEPLIB  DD DISP=SHR,DSN=COB.LOADLIB
+//VENDAS   DD DISP=SHR,DSN=COB.PROD.VENDAS.DIARIO
+//RELVENDAS DD DISP=(NEW,CATLG,DELETE),
+//             DSN=COB.PROD.RELVENDAS.DIARIO(+1),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//VENDCKPT DD DISP=(MOD,CATLG,KEEP),
+//             DSN=COB.PROD.VENDAS.CHECKPOINT,
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=17)
+//*
+//STEP020  EXEC PGM=PROGCOBEXERC01,COND=(0,NE,STEP010)
+//*        VALIDA O CPF DE CADA CLIENTE CADASTRADO NO DIA E
+//*        GRAVA OS REJEITADOS PARA SEGUIMENTO DO CADASTRO
+//STEPLIB  DD DISP=SHR,DSN=COB.LOADLIB
+//CPFENT   DD DISP=SHR,DSN=COB.PROD.CPF.ENTRADA
+//CPFREJ   DD DISP=(MOD,CATLG,KEEP),
+//             DSN=COB.PROD.CPF.REJEITADOS,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=55)
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//*        DISPONIBILIZA O RELATORIO DIARIO JA GERADO NO STEP010
+//*        NA FILA DE IMPRESSAO DA CONTABILIDADE
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=COB.PROD.RELVENDAS.DIARIO(0)
+//SYSUT2   DD SYSOUT=(A,,,CONTABIL)
+//SYSIN    DD DUMMY
