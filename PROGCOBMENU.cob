@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBMENU.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = MENU PRINCIPAL QUE CHAMA OS PROGRAMAS
+      * PROGCOB02 / PROGCOB06 / PROGCOB15 / PROGCOBEXERC01
+      * COMO SUBPROGRAMAS, SEM O OPERADOR PRECISAR SABER
+      * O PROGRAM-ID DE CADA UM
+      * DATA     = 31/10/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO-ENT PIC X(01) VALUE SPACE.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM UNTIL WRK-OPCAO = 9
+               PERFORM 0100-EXIBIR-MENU
+               PERFORM 0150-CAPTURAR-OPCAO
+               EVALUATE WRK-OPCAO
+                   WHEN 1
+                       CALL 'PROGCOB02'
+                   WHEN 2
+                       CALL 'PROGCOB06'
+                   WHEN 3
+                       CALL 'PROGCOB15'
+                   WHEN 4
+                       CALL 'PROGCOBEXERC01'
+                   WHEN 9
+                       DISPLAY 'ENCERRANDO'
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+       0150-CAPTURAR-OPCAO.
+           MOVE SPACE TO WRK-OPCAO-ENT.
+           PERFORM UNTIL WRK-OPCAO-ENT IS NUMERIC
+               ACCEPT WRK-OPCAO-ENT FROM CONSOLE
+               IF WRK-OPCAO-ENT NOT NUMERIC
+                   DISPLAY 'OPCAO INVALIDA - DIGITE APENAS NUMEROS'
+               END-IF
+           END-PERFORM.
+           MOVE WRK-OPCAO-ENT TO WRK-OPCAO.
+       0100-EXIBIR-MENU.
+           DISPLAY '====================================='.
+           DISPLAY ' MENU PRINCIPAL - OPERACOES DO DIA'.
+           DISPLAY ' 1 - CADASTRO DE FUNCIONARIO (PROGCOB02)'.
+           DISPLAY ' 2 - CALCULADORA (PROGCOB06)'.
+           DISPLAY ' 3 - APURACAO DE VENDAS (PROGCOB15)'.
+           DISPLAY ' 4 - VALIDACAO DE CPF (PROGCOBEXERC01)'.
+           DISPLAY ' 9 - SAIR'.
+           DISPLAY '====================================='.
