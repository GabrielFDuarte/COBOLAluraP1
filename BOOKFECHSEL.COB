@@ -0,0 +1,12 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = SELECT COMUM DO ARQUIVO DE FECHAMENTO DE PERIODO
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 12/11/2019
+      ********************************************
+           SELECT ARQ-FECHAMENTO ASSIGN TO 'FECHPER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FECH-PERIODO
+               FILE STATUS IS WRK-FS-FECH.
