@@ -0,0 +1,19 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = LAYOUT COMUM DO ARQUIVO DE LOG DE OPERADOR
+      * USADO POR = PROGCOB02 / PROGCOB06 / PROGCOB15 /
+      *             PROGCOBEXERC01 / PROGCOBFECHA
+      * DATA     = 04/11/2019
+      ********************************************
+       FD  ARQ-LOG.
+       01  REG-LOG.
+           05 LOG-OPERADOR   PIC X(08).
+           05 FILLER         PIC X VALUE SPACE.
+           05 LOG-PROGRAMA   PIC X(14).
+           05 FILLER         PIC X VALUE SPACE.
+           05 LOG-DATA       PIC 9(08).
+           05 FILLER         PIC X VALUE SPACE.
+           05 LOG-HORA       PIC 9(08).
+           05 FILLER         PIC X VALUE SPACE.
+           05 LOG-DESCRICAO  PIC X(60).
