@@ -0,0 +1,11 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = AREA DE TRABALHO COMUM DE FECHAMENTO DE PERIODO
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 13/11/2019
+      ********************************************
+       77 WRK-FS-FECH         PIC X(02) VALUE '00'.
+       77 WRK-PERIODO         PIC 9(06) VALUE ZEROS.
+       77 WRK-PERIODO-FECHADO PIC X(01) VALUE 'N'.
+           88 PERIODO-FECHADO VALUE 'S'.
