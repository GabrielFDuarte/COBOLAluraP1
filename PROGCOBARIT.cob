@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBARIT.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = SUBPROGRAMA DE ARITMETICA REUTILIZAVEL
+      * (SOMA / SUBTRACAO / MULTIPLICACAO / DIVISAO COM RESTO)
+      * USADO POR = PROGCOB15 / PROGCOB02 / PROGCOB06
+      * DATA     = 31/10/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-QUOC-INTEIRO PIC S9(10) VALUE ZEROS.
+       LINKAGE SECTION.
+       01 WRK-ARIT-OP     PIC X(01).
+       01 WRK-ARIT-NUM1   PIC S9(10)V99.
+       01 WRK-ARIT-NUM2   PIC S9(10)V99.
+       01 WRK-ARIT-RESULT PIC S9(10)V99.
+       01 WRK-ARIT-RESTO  PIC S9(10)V99.
+       01 WRK-ARIT-RETORNO PIC X(02).
+       PROCEDURE DIVISION USING WRK-ARIT-OP WRK-ARIT-NUM1 WRK-ARIT-NUM2
+               WRK-ARIT-RESULT WRK-ARIT-RESTO WRK-ARIT-RETORNO.
+       0001-PRINCIPAL.
+           MOVE '00' TO WRK-ARIT-RETORNO.
+           MOVE ZEROS TO WRK-ARIT-RESULT WRK-ARIT-RESTO.
+           EVALUATE WRK-ARIT-OP
+               WHEN 'A'
+                   ADD WRK-ARIT-NUM1 TO WRK-ARIT-NUM2
+                       GIVING WRK-ARIT-RESULT
+                       ON SIZE ERROR
+                           MOVE '97' TO WRK-ARIT-RETORNO
+                   END-ADD
+               WHEN 'S'
+                   SUBTRACT WRK-ARIT-NUM1 FROM WRK-ARIT-NUM2
+                       GIVING WRK-ARIT-RESULT
+                       ON SIZE ERROR
+                           MOVE '97' TO WRK-ARIT-RETORNO
+                   END-SUBTRACT
+               WHEN 'M'
+                   MULTIPLY WRK-ARIT-NUM1 BY WRK-ARIT-NUM2
+                       GIVING WRK-ARIT-RESULT
+                       ON SIZE ERROR
+                           MOVE '97' TO WRK-ARIT-RETORNO
+                   END-MULTIPLY
+               WHEN 'D'
+                   IF WRK-ARIT-NUM2 = 0
+                       MOVE '99' TO WRK-ARIT-RETORNO
+                   ELSE
+                       DIVIDE WRK-ARIT-NUM1 BY WRK-ARIT-NUM2
+                           GIVING WRK-ARIT-RESULT
+                           ON SIZE ERROR
+                               MOVE '97' TO WRK-ARIT-RETORNO
+                       END-DIVIDE
+                       DIVIDE WRK-ARIT-NUM1 BY WRK-ARIT-NUM2
+                           GIVING WRK-QUOC-INTEIRO
+                           REMAINDER WRK-ARIT-RESTO
+                           ON SIZE ERROR
+                               MOVE '97' TO WRK-ARIT-RETORNO
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE '98' TO WRK-ARIT-RETORNO
+           END-EVALUATE.
+           GOBACK.
