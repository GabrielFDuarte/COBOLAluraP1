@@ -0,0 +1,26 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = PARAGRAFO COMUM DE VERIFICACAO DE PERIODO FECHADO
+      * PRESSUPOE QUE O CHAMADOR JA MOVEU O PERIODO A VERIFICAR
+      * PARA WRK-PERIODO ANTES DO PERFORM
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 22/11/2019
+      ********************************************
+       0910-VERIFICAR-FECHADO.
+           MOVE 'N' TO WRK-PERIODO-FECHADO.
+           OPEN INPUT ARQ-FECHAMENTO.
+           IF WRK-FS-FECH = '00'
+               MOVE WRK-PERIODO TO FECH-PERIODO
+               READ ARQ-FECHAMENTO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET PERIODO-FECHADO TO TRUE
+               END-READ
+               CLOSE ARQ-FECHAMENTO
+           ELSE
+               IF WRK-FS-FECH NOT = '35'
+                   DISPLAY 'ERRO AO ABRIR FECHPER.DAT - FS=' WRK-FS-FECH
+               END-IF
+           END-IF.
