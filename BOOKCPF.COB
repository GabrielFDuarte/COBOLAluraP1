@@ -0,0 +1,9 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = LAYOUT COMUM DE CPF (CAPTURA E EDICAO)
+      * USADO POR = PROGCOBEXERC01 / PROGCOB02
+      * DATA     = 30/10/2019
+      ********************************************
+       77 WRK-CPF    PIC X(11) VALUE ZEROS.
+       77 WRK-CPF-ED PIC ZZZ.ZZZ.ZZ9/99.
