@@ -0,0 +1,8 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = AREA DE TRABALHO COMUM DO ARQUIVO DE HISTORICO
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 21/11/2019
+      ********************************************
+       77 WRK-FS-HIST PIC X(02) VALUE '00'.
