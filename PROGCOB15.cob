@@ -1,32 +1,361 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB15.
-      ********************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR   = GABRIEL DUARTE
-      * OBJETIVO = CALCULAR TOTAL DE VENDAS
-      * UTILIZAR PERFORM - UNTIL
-      * DATA     = 31/10/2019
-      ********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY 'BOOK.COB'.
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-           ACCEPT WRK-VENDAS.
-       0200-PROCESSAR.
-           ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           PERFORM 0100-INICIALIZAR.
-       0300-FINALIZAR.
-           DISPLAY '---------------------'.
-           DISPLAY 'ACUMULADO ' WRK-ACUM.
-           DISPLAY 'QUANTIDADE ' WRK-QT.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB15.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = CALCULAR TOTAL DE VENDAS
+      * UTILIZAR PERFORM - UNTIL
+      * DATA     = 31/10/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS ASSIGN TO VENDAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+           SELECT REL-VENDAS ASSIGN TO RELVENDAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+           SELECT ARQ-CHECKPOINT ASSIGN TO VENDCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
+           SELECT ARQ-DEPOSITO ASSIGN TO 'BANKDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DEPOSITO.
+           COPY 'BOOKFECHSEL.COB'.
+           COPY 'BOOKHISTSEL.COB'.
+           COPY 'BOOKLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-VENDAS.
+       01  REG-VENDAS       PIC S9(07)V99 SIGN IS TRAILING SEPARATE.
+       FD  REL-VENDAS.
+       01  REG-RELATORIO    PIC X(80).
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 CKPT-ACUM     PIC S9(09)V99 SIGN IS TRAILING SEPARATE.
+           05 CKPT-QT       PIC 9(05).
+       FD  ARQ-DEPOSITO.
+       01  REG-DEPOSITO     PIC S9(09)V99 SIGN IS TRAILING SEPARATE.
+           COPY 'BOOKFECHFD.COB'.
+           COPY 'BOOKHISTFD.COB'.
+           COPY 'BOOKLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+           COPY 'BOOK.COB'.
+           COPY 'BOOKFECHWS.COB'.
+           COPY 'BOOKHISTWS.COB'.
+           COPY 'BOOKLOGWS.COB'.
+           COPY 'BOOKARITWS.COB'.
+       77  WRK-FS-VENDAS PIC X(02) VALUE '00'.
+       77  WRK-FS-RELATORIO PIC X(02) VALUE '00'.
+       77  WRK-FS-CKPT PIC X(02) VALUE '00'.
+       77  WRK-FS-DEPOSITO PIC X(02) VALUE '00'.
+       77  WRK-DEPOSITO     PIC S9(09)V99 VALUE ZEROS.
+       77  WRK-DEPOSITO-ED  PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-VARIANCIA    PIC S9(09)V99 VALUE ZEROS.
+       77  WRK-VARIANCIA-ED PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOLERANCIA   PIC S9(07)V99 VALUE 5,00.
+       77  WRK-RECONC-MSG   PIC X(40) VALUE SPACES.
+       77  WRK-FIM-VENDAS PIC X(01) VALUE 'N'.
+           88 FIM-VENDAS VALUE 'S'.
+       77  WRK-ERRO-ABERTURA PIC X(01) VALUE 'N'.
+           88 ERRO-ABERTURA VALUE 'S'.
+       77  WRK-RESP-RETOMAR PIC X(01) VALUE 'N'.
+       77  WRK-IDX-SKIP PIC 9(05) VALUE ZEROS.
+       77  WRK-DATA-EXEC PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-ED.
+           05 WRK-DATA-ED-DD   PIC 99.
+           05 FILLER           PIC X VALUE '/'.
+           05 WRK-DATA-ED-MM   PIC 99.
+           05 FILLER           PIC X VALUE '/'.
+           05 WRK-DATA-ED-AAAA PIC 9999.
+       01  WRK-LINHA-REL PIC X(80).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB15' TO WRK-PROGRAMA-LOG.
+           MOVE 'N' TO WRK-FIM-VENDAS.
+           MOVE 'N' TO WRK-ERRO-ABERTURA.
+           MOVE ZEROS TO WRK-ACUM WRK-QT.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-VENDAS.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+       0100-INICIALIZAR.
+           PERFORM 0110-VERIFICAR-PERIODO-FECHADO.
+           IF PERIODO-FECHADO
+               DISPLAY 'PERIODO ' WRK-PERIODO
+                   ' JA ESTA FECHADO - VENDAS NAO SERAO PROCESSADAS'
+               SET FIM-VENDAS TO TRUE
+           ELSE
+               PERFORM 0120-VERIFICAR-CHECKPOINT
+               OPEN INPUT ARQ-VENDAS
+               IF WRK-FS-VENDAS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR ARQ-VENDAS - FS='
+                       WRK-FS-VENDAS
+                   SET FIM-VENDAS TO TRUE
+                   SET ERRO-ABERTURA TO TRUE
+               ELSE
+                   IF WRK-QT > 0
+                       PERFORM 0130-PULAR-PROCESSADAS
+                   END-IF
+                   PERFORM 0140-LER-VENDA
+               END-IF
+           END-IF.
+       0110-VERIFICAR-PERIODO-FECHADO.
+           MOVE WRK-DATA-EXEC(1:6) TO WRK-PERIODO.
+           PERFORM 0910-VERIFICAR-FECHADO.
+       0120-VERIFICAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WRK-FS-CKPT = '00'
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+               IF WRK-FS-CKPT NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR VENDCKPT.DAT - FS='
+                       WRK-FS-CKPT
+               END-IF
+               IF CKPT-QT > 0
+                   DISPLAY 'CHECKPOINT ENCONTRADO - QT=' CKPT-QT
+                       ' ACUM=' CKPT-ACUM
+                   DISPLAY 'RETOMAR A PARTIR DO CHECKPOINT (S/N)?'
+                   ACCEPT WRK-RESP-RETOMAR FROM CONSOLE
+                   IF WRK-RESP-RETOMAR = 'S' OR WRK-RESP-RETOMAR = 's'
+                       MOVE CKPT-ACUM TO WRK-ACUM
+                       MOVE CKPT-QT TO WRK-QT
+                   END-IF
+               END-IF
+           ELSE
+               IF WRK-FS-CKPT NOT = '35'
+                   DISPLAY 'ERRO AO ABRIR VENDCKPT.DAT - FS='
+                       WRK-FS-CKPT
+               END-IF
+           END-IF.
+       0130-PULAR-PROCESSADAS.
+           PERFORM VARYING WRK-IDX-SKIP FROM 1 BY 1
+                   UNTIL WRK-IDX-SKIP > WRK-QT OR FIM-VENDAS
+               READ ARQ-VENDAS
+                   AT END
+                       SET FIM-VENDAS TO TRUE
+               END-READ
+           END-PERFORM.
+       0140-LER-VENDA.
+           READ ARQ-VENDAS INTO WRK-VENDAS
+               AT END
+                   SET FIM-VENDAS TO TRUE
+               NOT AT END
+                   MOVE 'N' TO WRK-FIM-VENDAS
+           END-READ.
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT.
+           MOVE 'A' TO WRK-ARIT-OP.
+           MOVE WRK-ACUM TO WRK-ARIT-NUM1.
+           MOVE WRK-VENDAS TO WRK-ARIT-NUM2.
+           CALL 'PROGCOBARIT' USING WRK-ARIT-OP WRK-ARIT-NUM1
+               WRK-ARIT-NUM2 WRK-ARIT-RESULT WRK-ARIT-RESTO
+               WRK-ARIT-RETORNO.
+           MOVE WRK-ARIT-RESULT TO WRK-ACUM.
+           PERFORM 0210-GRAVAR-CHECKPOINT.
+           STRING 'VENDA ' WRK-VENDAS ' ACUM ' WRK-ACUM
+               DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG.
+           PERFORM 0900-GRAVAR-LOG.
+           PERFORM 0140-LER-VENDA.
+       0210-GRAVAR-CHECKPOINT.
+           MOVE WRK-ACUM TO CKPT-ACUM.
+           MOVE WRK-QT TO CKPT-QT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           IF WRK-FS-CKPT = '00'
+               WRITE REG-CHECKPOINT
+               IF WRK-FS-CKPT NOT = '00'
+                   DISPLAY 'ERRO AO GRAVAR VENDCKPT.DAT - FS='
+                       WRK-FS-CKPT
+               END-IF
+               CLOSE ARQ-CHECKPOINT
+               IF WRK-FS-CKPT NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR VENDCKPT.DAT - FS='
+                       WRK-FS-CKPT
+               END-IF
+           END-IF.
+       0300-FINALIZAR.
+           IF PERIODO-FECHADO
+               DISPLAY 'FINAL DE PROCESSAMENTO - NENHUMA VENDA'
+                   ' PROCESSADA (PERIODO FECHADO)'
+           ELSE
+               IF ERRO-ABERTURA
+                   DISPLAY 'FINAL DE PROCESSAMENTO - NENHUMA VENDA'
+                       ' PROCESSADA (ERRO AO ABRIR ARQUIVO DE VENDAS)'
+               ELSE
+                   CLOSE ARQ-VENDAS
+                   IF WRK-FS-VENDAS NOT = '00'
+                       DISPLAY 'ERRO AO FECHAR ARQ-VENDAS - FS='
+                           WRK-FS-VENDAS
+                   END-IF
+                   PERFORM 0310-LIMPAR-CHECKPOINT
+                   PERFORM 0320-RECONCILIAR-DEPOSITO
+                   PERFORM 0330-IMPRIMIR-RELATORIO
+                   PERFORM 0340-GRAVAR-HISTORICO
+                   DISPLAY '---------------------'
+                   DISPLAY 'ACUMULADO ' WRK-ACUM
+                   DISPLAY 'QUANTIDADE ' WRK-QT
+                   DISPLAY 'FINAL DE PROCESSAMENTO'
+               END-IF
+           END-IF.
+       0310-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           IF WRK-FS-CKPT = '00'
+               CLOSE ARQ-CHECKPOINT
+               IF WRK-FS-CKPT NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR VENDCKPT.DAT - FS='
+                       WRK-FS-CKPT
+               END-IF
+           END-IF.
+       0320-RECONCILIAR-DEPOSITO.
+           MOVE SPACES TO WRK-RECONC-MSG.
+           OPEN INPUT ARQ-DEPOSITO.
+           IF WRK-FS-DEPOSITO = '35'
+               MOVE 'ARQUIVO DE DEPOSITO NAO ENCONTRADO'
+                   TO WRK-RECONC-MSG
+           ELSE
+               IF WRK-FS-DEPOSITO NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR BANKDEP.DAT - FS='
+                       WRK-FS-DEPOSITO
+                   MOVE 'ERRO AO LER ARQUIVO DE DEPOSITO'
+                       TO WRK-RECONC-MSG
+               ELSE
+                   READ ARQ-DEPOSITO INTO WRK-DEPOSITO
+                       AT END
+                           MOVE 'ARQUIVO DE DEPOSITO SEM REGISTRO'
+                               TO WRK-RECONC-MSG
+                       NOT AT END
+                           SUBTRACT WRK-DEPOSITO FROM WRK-ACUM
+                               GIVING WRK-VARIANCIA
+                           IF FUNCTION ABS(WRK-VARIANCIA)
+                                   > WRK-TOLERANCIA
+                               MOVE 'DIVERGENCIA ACIMA DA TOLERANCIA'
+                                   TO WRK-RECONC-MSG
+                           ELSE
+                               MOVE 'DEPOSITO CONFERE COM AS VENDAS'
+                                   TO WRK-RECONC-MSG
+                           END-IF
+                   END-READ
+                   CLOSE ARQ-DEPOSITO
+                   IF WRK-FS-DEPOSITO NOT = '00'
+                       DISPLAY 'ERRO AO FECHAR BANKDEP.DAT - FS='
+                           WRK-FS-DEPOSITO
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE WRK-DEPOSITO TO WRK-DEPOSITO-ED.
+           MOVE WRK-VARIANCIA TO WRK-VARIANCIA-ED.
+           DISPLAY 'RECONCILIACAO BANCARIA: ' WRK-RECONC-MSG.
+       0330-IMPRIMIR-RELATORIO.
+           MOVE WRK-DATA-EXEC(7:2) TO WRK-DATA-ED-DD.
+           MOVE WRK-DATA-EXEC(5:2) TO WRK-DATA-ED-MM.
+           MOVE WRK-DATA-EXEC(1:4) TO WRK-DATA-ED-AAAA.
+           MOVE WRK-ACUM TO WRK-ACUM-ED.
+           OPEN OUTPUT REL-VENDAS.
+           IF WRK-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR REL-VENDAS - FS=' WRK-FS-RELATORIO
+           ELSE
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'RELATORIO DIARIO DE VENDAS' DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0335-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'DATA DO PROCESSAMENTO: ' DELIMITED BY SIZE
+                   WRK-DATA-ED DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0335-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING '------------------------------' DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0335-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'QUANTIDADE DE VENDAS.: ' DELIMITED BY SIZE
+                   WRK-QT DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0335-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'TOTAL ACUMULADO......: ' DELIMITED BY SIZE
+                   WRK-ACUM-ED DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0335-GRAVAR-LINHA-REL
+
+               IF WRK-RECONC-MSG NOT = SPACES
+                   MOVE SPACES TO WRK-LINHA-REL
+                   STRING 'RECONCILIACAO BANCARIA: ' DELIMITED BY SIZE
+                       WRK-RECONC-MSG DELIMITED BY SIZE
+                       INTO WRK-LINHA-REL
+                   PERFORM 0335-GRAVAR-LINHA-REL
+
+                   MOVE SPACES TO WRK-LINHA-REL
+                   STRING 'DEPOSITO BANCARIO....: ' DELIMITED BY SIZE
+                       WRK-DEPOSITO-ED DELIMITED BY SIZE
+                       INTO WRK-LINHA-REL
+                   PERFORM 0335-GRAVAR-LINHA-REL
+
+                   MOVE SPACES TO WRK-LINHA-REL
+                   STRING 'VARIANCIA............: ' DELIMITED BY SIZE
+                       WRK-VARIANCIA-ED DELIMITED BY SIZE
+                       INTO WRK-LINHA-REL
+                   PERFORM 0335-GRAVAR-LINHA-REL
+               END-IF
+
+               CLOSE REL-VENDAS
+               IF WRK-FS-RELATORIO NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR REL-VENDAS - FS='
+                       WRK-FS-RELATORIO
+               END-IF
+           END-IF.
+       0335-GRAVAR-LINHA-REL.
+           WRITE REG-RELATORIO FROM WRK-LINHA-REL.
+           IF WRK-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR RELVENDAS.DAT - FS='
+                   WRK-FS-RELATORIO
+           END-IF.
+       0340-GRAVAR-HISTORICO.
+           OPEN I-O ARQ-HISTORICO.
+           IF WRK-FS-HIST = '35'
+               OPEN OUTPUT ARQ-HISTORICO
+               CLOSE ARQ-HISTORICO
+               OPEN I-O ARQ-HISTORICO
+           END-IF.
+           IF WRK-FS-HIST NOT = '00'
+               DISPLAY 'ERRO AO ABRIR VENDHIST.DAT - FS=' WRK-FS-HIST
+           ELSE
+               MOVE WRK-DATA-EXEC TO HIST-DATA
+               MOVE WRK-ACUM TO HIST-ACUM
+               MOVE WRK-QT TO HIST-QT
+               READ ARQ-HISTORICO
+                   INVALID KEY
+                       WRITE REG-HISTORICO
+                       IF WRK-FS-HIST NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR VENDHIST.DAT - FS='
+                               WRK-FS-HIST
+                       END-IF
+                   NOT INVALID KEY
+                       REWRITE REG-HISTORICO
+                       IF WRK-FS-HIST NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR VENDHIST.DAT - FS='
+                               WRK-FS-HIST
+                       END-IF
+               END-READ
+               CLOSE ARQ-HISTORICO
+               IF WRK-FS-HIST NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR VENDHIST.DAT - FS='
+                       WRK-FS-HIST
+               END-IF
+           END-IF.
+           COPY 'BOOKFECHCHK.COB'.
+           COPY 'BOOKLOGWRT.COB'.
