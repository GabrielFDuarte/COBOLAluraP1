@@ -1,26 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB06.
-      ********************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR   = GABRIEL DUARTE GABRDU
-      * OBJETIVO = USO DO SINAL ( - + )
-      * DATA     = 30/10/2019
-      ********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1     PIC 9(02)  VALUE ZEROS.
-       77 WRK-NUM2     PIC 9(02)  VALUE ZEROS.
-       77 WRK-RESUL    PIC S9(04) VALUE ZEROS.
-       77 WRK-RESUL-ED PIC -ZZ9   VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '====================================='.
-           DISPLAY 'NUMERO1.. ' WRK-NUM1.
-           DISPLAY 'NUMERO2.. ' WRK-NUM2.
-      **************** SUBTRACAO
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED
-           DISPLAY 'SUBTRACAO ......... ' WRK-RESUL-ED
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE GABRDU
+      * OBJETIVO = CALCULADORA DE QUATRO OPERACOES
+      * VALIDAR ENTRADA NUMERICA ANTES DE CALCULAR
+      * REGISTRAR OPERADOR E TRANSACAO NO LOG
+      * DATA     = 30/10/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'BOOKLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'BOOKLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+           COPY 'BOOKLOGWS.COB'.
+           COPY 'BOOKARITWS.COB'.
+       77 WRK-NUM1-ENT PIC X(02)  VALUE SPACES.
+       77 WRK-NUM2-ENT PIC X(02)  VALUE SPACES.
+       77 WRK-NUM1     PIC 9(02)  VALUE ZEROS.
+       77 WRK-NUM2     PIC 9(02)  VALUE ZEROS.
+       77 WRK-RESUL    PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-RESUL-ED PIC -ZZZ9,99  VALUE ZEROS.
+       77 WRK-RESTO    PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-RESTO-ED PIC -ZZ9,99   VALUE ZEROS.
+       77 WRK-OPERACAO PIC X(01) VALUE SPACE.
+           88 OPERACAO-VALIDA VALUE 'A' 'S' 'M' 'D'.
+       77 WRK-OPERACAO-DESCR PIC X(13) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB06' TO WRK-PROGRAMA-LOG.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+           PERFORM 0100-CAPTURAR-NUM1.
+           PERFORM 0200-CAPTURAR-NUM2.
+           PERFORM 0250-CAPTURAR-OPERACAO.
+           DISPLAY '====================================='.
+           DISPLAY 'NUMERO1.. ' WRK-NUM1.
+           DISPLAY 'NUMERO2.. ' WRK-NUM2.
+           PERFORM 0300-CALCULAR.
+           GOBACK.
+       0100-CAPTURAR-NUM1.
+           MOVE SPACES TO WRK-NUM1-ENT.
+           PERFORM UNTIL WRK-NUM1-ENT IS NUMERIC
+               ACCEPT WRK-NUM1-ENT FROM CONSOLE
+               IF WRK-NUM1-ENT NOT NUMERIC
+                   DISPLAY 'ENTRADA INVALIDA - DIGITE APENAS NUMEROS'
+               END-IF
+           END-PERFORM.
+           MOVE WRK-NUM1-ENT TO WRK-NUM1.
+       0200-CAPTURAR-NUM2.
+           MOVE SPACES TO WRK-NUM2-ENT.
+           PERFORM UNTIL WRK-NUM2-ENT IS NUMERIC
+               ACCEPT WRK-NUM2-ENT FROM CONSOLE
+               IF WRK-NUM2-ENT NOT NUMERIC
+                   DISPLAY 'ENTRADA INVALIDA - DIGITE APENAS NUMEROS'
+               END-IF
+           END-PERFORM.
+           MOVE WRK-NUM2-ENT TO WRK-NUM2.
+       0250-CAPTURAR-OPERACAO.
+           MOVE SPACE TO WRK-OPERACAO.
+           PERFORM UNTIL OPERACAO-VALIDA
+               DISPLAY 'OPERACAO (A-SOMA S-SUBTRACAO M-MULT D-DIV): '
+               ACCEPT WRK-OPERACAO FROM CONSOLE
+               MOVE FUNCTION UPPER-CASE(WRK-OPERACAO) TO WRK-OPERACAO
+               IF NOT OPERACAO-VALIDA
+                   DISPLAY 'OPERACAO INVALIDA - DIGITE A, S, M OU D'
+               END-IF
+           END-PERFORM.
+       0300-CALCULAR.
+           MOVE WRK-OPERACAO TO WRK-ARIT-OP.
+           MOVE WRK-NUM1 TO WRK-ARIT-NUM1.
+           MOVE WRK-NUM2 TO WRK-ARIT-NUM2.
+           CALL 'PROGCOBARIT' USING WRK-ARIT-OP WRK-ARIT-NUM1
+               WRK-ARIT-NUM2 WRK-ARIT-RESULT WRK-ARIT-RESTO
+               WRK-ARIT-RETORNO.
+           IF WRK-ARIT-RETORNO = '99'
+               DISPLAY 'ERRO - DIVISAO POR ZERO'
+               STRING 'TENTATIVA DE DIVISAO POR ZERO: ' WRK-NUM1
+                   ' / ' WRK-NUM2 DELIMITED BY SIZE
+                   INTO WRK-DESCRICAO-LOG
+           ELSE
+               MOVE WRK-ARIT-RESULT TO WRK-RESUL
+               MOVE WRK-RESUL TO WRK-RESUL-ED
+               EVALUATE WRK-OPERACAO
+                   WHEN 'A'
+                       MOVE 'SOMA' TO WRK-OPERACAO-DESCR
+                   WHEN 'S'
+                       MOVE 'SUBTRACAO' TO WRK-OPERACAO-DESCR
+                   WHEN 'M'
+                       MOVE 'MULTIPLICACAO' TO WRK-OPERACAO-DESCR
+                   WHEN 'D'
+                       MOVE 'DIVISAO' TO WRK-OPERACAO-DESCR
+               END-EVALUATE
+               DISPLAY WRK-OPERACAO-DESCR ' ......... ' WRK-RESUL-ED
+               IF WRK-OPERACAO = 'D'
+                   MOVE WRK-ARIT-RESTO TO WRK-RESTO
+                   MOVE WRK-RESTO TO WRK-RESTO-ED
+                   DISPLAY 'RESTO ............. ' WRK-RESTO-ED
+               END-IF
+               STRING WRK-OPERACAO-DESCR ' ' WRK-NUM1 ' E ' WRK-NUM2
+                   ' = ' WRK-RESUL-ED DELIMITED BY SIZE
+                   INTO WRK-DESCRICAO-LOG
+           END-IF.
+           PERFORM 0900-GRAVAR-LOG.
+           COPY 'BOOKLOGWRT.COB'.
