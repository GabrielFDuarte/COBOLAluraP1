@@ -0,0 +1,14 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE GABRDU
+      * OBJETIVO = AREA DE TRABALHO COMUM DE VENDAS
+      * USADO POR = PROGCOB15
+      * WRK-VENDAS ACEITA VALOR COM SINAL PARA PERMITIR
+      * ESTORNOS/NOTAS DE CREDITO NO DIA
+      * DATA     = 31/10/2019
+      ********************************************
+       77 WRK-VENDAS PIC S9(07)V99 SIGN IS TRAILING SEPARATE
+           VALUE ZEROS.
+       77 WRK-ACUM   PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-QT     PIC 9(05)     VALUE ZEROS.
+       77 WRK-ACUM-ED PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
