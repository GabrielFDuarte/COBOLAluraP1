@@ -0,0 +1,13 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = PARAMETROS COMUNS DE CHAMADA DO PROGCOBARIT
+      * USADO POR = PROGCOB02 / PROGCOB06 / PROGCOB15 / PROGCOBARIT
+      * DATA     = 06/11/2019
+      ********************************************
+       77 WRK-ARIT-OP      PIC X(01) VALUE SPACE.
+       77 WRK-ARIT-NUM1    PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-ARIT-NUM2    PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-ARIT-RESULT  PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-ARIT-RESTO   PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-ARIT-RETORNO PIC X(02) VALUE '00'.
