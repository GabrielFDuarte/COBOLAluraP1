@@ -0,0 +1,12 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = SELECT COMUM DO ARQUIVO DE HISTORICO DE VENDAS
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 20/11/2019
+      ********************************************
+           SELECT ARQ-HISTORICO ASSIGN TO 'VENDHIST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-DATA
+               FILE STATUS IS WRK-FS-HIST.
