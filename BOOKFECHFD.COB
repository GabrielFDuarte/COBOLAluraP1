@@ -0,0 +1,15 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = LAYOUT COMUM DO ARQUIVO DE FECHAMENTO DE PERIODO
+      * USADO POR = PROGCOB15 / PROGCOBFECHA
+      * DATA     = 12/11/2019
+      ********************************************
+       FD  ARQ-FECHAMENTO.
+       01  REG-FECHAMENTO.
+           05 FECH-PERIODO          PIC 9(06).
+           05 FECH-TOTAL            PIC S9(09)V99 SIGN IS TRAILING
+               SEPARATE.
+           05 FECH-QT               PIC 9(07).
+           05 FECH-DATA-FECHAMENTO  PIC 9(08).
+           05 FECH-OPERADOR         PIC X(08).
