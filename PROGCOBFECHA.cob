@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBFECHA.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = FECHAMENTO MENSAL DE VENDAS
+      * SOMAR O HISTORICO DIARIO DO MES E TRAVAR
+      * O PERIODO PARA NOVOS LANCAMENTOS
+      * DATA     = 14/11/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REL-FECHAMENTO ASSIGN TO 'RELFECHA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+           COPY 'BOOKFECHSEL.COB'.
+           COPY 'BOOKHISTSEL.COB'.
+           COPY 'BOOKLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REL-FECHAMENTO.
+       01  REG-RELATORIO    PIC X(80).
+           COPY 'BOOKFECHFD.COB'.
+           COPY 'BOOKHISTFD.COB'.
+           COPY 'BOOKLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+           COPY 'BOOKFECHWS.COB'.
+           COPY 'BOOKHISTWS.COB'.
+           COPY 'BOOKLOGWS.COB'.
+           COPY 'BOOKARITWS.COB'.
+       77  WRK-FS-RELATORIO PIC X(02) VALUE '00'.
+       77  WRK-PERIODO-ENT  PIC X(06) VALUE SPACES.
+       77  WRK-ANO          PIC 9(04) VALUE ZEROS.
+       77  WRK-MES          PIC 9(02) VALUE ZEROS.
+       77  WRK-DATA-INI     PIC 9(08) VALUE ZEROS.
+       77  WRK-DATA-FIM     PIC 9(08) VALUE ZEROS.
+       77  WRK-ULTIMO-DIA   PIC 9(02) VALUE ZEROS.
+       77  WRK-TOTAL-MES    PIC S9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-MES-ED PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QT-MES       PIC 9(07) VALUE ZEROS.
+       77  WRK-FIM-HIST     PIC X(01) VALUE 'N'.
+           88 FIM-HIST VALUE 'S'.
+       77  WRK-ENCONTROU-REG PIC X(01) VALUE 'N'.
+           88 ENCONTROU-REG VALUE 'S'.
+       77  WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+       01  WRK-LINHA-REL PIC X(80).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOBFECHA' TO WRK-PROGRAMA-LOG.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+           PERFORM 0100-CAPTURAR-PERIODO.
+           PERFORM 0150-VERIFICAR-FECHADO.
+           IF PERIODO-FECHADO
+               DISPLAY 'PERIODO ' WRK-PERIODO ' JA ESTA FECHADO'
+               STRING 'PERIODO ' WRK-PERIODO ' JA ESTAVA FECHADO'
+                   DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG
+           ELSE
+               PERFORM 0200-SOMAR-HISTORICO
+               PERFORM 0300-IMPRIMIR-FECHAMENTO
+               PERFORM 0400-GRAVAR-FECHAMENTO
+               DISPLAY '---------------------'
+               DISPLAY 'PERIODO FECHADO: ' WRK-PERIODO
+               DISPLAY 'TOTAL DO MES... ' WRK-TOTAL-MES-ED
+               DISPLAY 'QUANTIDADE..... ' WRK-QT-MES
+               STRING 'FECHAMENTO DO PERIODO ' WRK-PERIODO
+                   DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG
+           END-IF.
+           PERFORM 0900-GRAVAR-LOG.
+           GOBACK.
+       0100-CAPTURAR-PERIODO.
+           MOVE ZEROS TO WRK-MES.
+           MOVE SPACES TO WRK-PERIODO-ENT.
+           PERFORM UNTIL WRK-PERIODO-ENT IS NUMERIC
+                   AND WRK-MES >= 1 AND WRK-MES <= 12
+               DISPLAY 'PERIODO A FECHAR (AAAAMM): '
+               ACCEPT WRK-PERIODO-ENT FROM CONSOLE
+               IF WRK-PERIODO-ENT IS NUMERIC
+                   MOVE WRK-PERIODO-ENT(5:2) TO WRK-MES
+               ELSE
+                   MOVE ZEROS TO WRK-MES
+               END-IF
+               IF WRK-PERIODO-ENT NOT NUMERIC
+                       OR WRK-MES < 1 OR WRK-MES > 12
+                   DISPLAY 'PERIODO INVALIDO - INFORME AAAAMM'
+                       ' COM MES ENTRE 01 E 12'
+               END-IF
+           END-PERFORM.
+           MOVE WRK-PERIODO-ENT TO WRK-PERIODO.
+           MOVE WRK-PERIODO-ENT(1:4) TO WRK-ANO.
+           EVALUATE WRK-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WRK-ULTIMO-DIA
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WRK-ULTIMO-DIA
+               WHEN OTHER
+                   IF (FUNCTION MOD(WRK-ANO, 4) = 0
+                           AND FUNCTION MOD(WRK-ANO, 100) NOT = 0)
+                           OR FUNCTION MOD(WRK-ANO, 400) = 0
+                       MOVE 29 TO WRK-ULTIMO-DIA
+                   ELSE
+                       MOVE 28 TO WRK-ULTIMO-DIA
+                   END-IF
+           END-EVALUATE.
+           STRING WRK-PERIODO-ENT '01' DELIMITED BY SIZE
+               INTO WRK-DATA-INI.
+           MOVE WRK-ULTIMO-DIA TO WRK-DATA-FIM(7:2).
+           MOVE WRK-PERIODO-ENT TO WRK-DATA-FIM(1:6).
+       0150-VERIFICAR-FECHADO.
+           PERFORM 0910-VERIFICAR-FECHADO.
+       0200-SOMAR-HISTORICO.
+           MOVE ZEROS TO WRK-TOTAL-MES WRK-QT-MES.
+           MOVE 'N' TO WRK-FIM-HIST.
+           OPEN INPUT ARQ-HISTORICO.
+           IF WRK-FS-HIST NOT = '00'
+               IF WRK-FS-HIST NOT = '35'
+                   DISPLAY 'ERRO AO ABRIR VENDHIST.DAT - FS='
+                       WRK-FS-HIST
+               END-IF
+           ELSE
+               MOVE WRK-DATA-INI TO HIST-DATA
+               START ARQ-HISTORICO KEY IS >= HIST-DATA
+                   INVALID KEY
+                       SET FIM-HIST TO TRUE
+               END-START
+               PERFORM UNTIL FIM-HIST
+                   READ ARQ-HISTORICO NEXT RECORD
+                       AT END
+                           SET FIM-HIST TO TRUE
+                       NOT AT END
+                           IF HIST-DATA > WRK-DATA-FIM
+                               SET FIM-HIST TO TRUE
+                           ELSE
+                               MOVE 'A' TO WRK-ARIT-OP
+                               MOVE WRK-TOTAL-MES TO WRK-ARIT-NUM1
+                               MOVE HIST-ACUM TO WRK-ARIT-NUM2
+                               CALL 'PROGCOBARIT' USING WRK-ARIT-OP
+                                   WRK-ARIT-NUM1 WRK-ARIT-NUM2
+                                   WRK-ARIT-RESULT WRK-ARIT-RESTO
+                                   WRK-ARIT-RETORNO
+                               MOVE WRK-ARIT-RESULT TO WRK-TOTAL-MES
+                               ADD HIST-QT TO WRK-QT-MES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-HISTORICO
+               IF WRK-FS-HIST NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR VENDHIST.DAT - FS='
+                       WRK-FS-HIST
+               END-IF
+           END-IF.
+       0300-IMPRIMIR-FECHAMENTO.
+           MOVE WRK-TOTAL-MES TO WRK-TOTAL-MES-ED.
+           OPEN OUTPUT REL-FECHAMENTO.
+           IF WRK-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR REL-FECHAMENTO - FS='
+                   WRK-FS-RELATORIO
+           ELSE
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'RELATORIO DE FECHAMENTO MENSAL' DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0310-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'PERIODO..............: ' DELIMITED BY SIZE
+                   WRK-PERIODO DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0310-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING '------------------------------' DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0310-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'QUANTIDADE DE VENDAS.: ' DELIMITED BY SIZE
+                   WRK-QT-MES DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0310-GRAVAR-LINHA-REL
+
+               MOVE SPACES TO WRK-LINHA-REL
+               STRING 'TOTAL DO MES.........: ' DELIMITED BY SIZE
+                   WRK-TOTAL-MES-ED DELIMITED BY SIZE
+                   INTO WRK-LINHA-REL
+               PERFORM 0310-GRAVAR-LINHA-REL
+
+               CLOSE REL-FECHAMENTO
+               IF WRK-FS-RELATORIO NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR REL-FECHAMENTO - FS='
+                       WRK-FS-RELATORIO
+               END-IF
+           END-IF.
+       0310-GRAVAR-LINHA-REL.
+           WRITE REG-RELATORIO FROM WRK-LINHA-REL.
+           IF WRK-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR RELFECHA.DAT - FS='
+                   WRK-FS-RELATORIO
+           END-IF.
+       0400-GRAVAR-FECHAMENTO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN I-O ARQ-FECHAMENTO.
+           IF WRK-FS-FECH = '35'
+               OPEN OUTPUT ARQ-FECHAMENTO
+               CLOSE ARQ-FECHAMENTO
+               OPEN I-O ARQ-FECHAMENTO
+           END-IF.
+           IF WRK-FS-FECH NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FECHPER.DAT - FS=' WRK-FS-FECH
+           ELSE
+               MOVE WRK-PERIODO TO FECH-PERIODO
+               MOVE WRK-TOTAL-MES TO FECH-TOTAL
+               MOVE WRK-QT-MES TO FECH-QT
+               MOVE WRK-DATA-HOJE TO FECH-DATA-FECHAMENTO
+               MOVE WRK-OPERADOR-ID TO FECH-OPERADOR
+               READ ARQ-FECHAMENTO
+                   INVALID KEY
+                       WRITE REG-FECHAMENTO
+                       IF WRK-FS-FECH NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR FECHPER.DAT - FS='
+                               WRK-FS-FECH
+                       END-IF
+                   NOT INVALID KEY
+                       REWRITE REG-FECHAMENTO
+                       IF WRK-FS-FECH NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR FECHPER.DAT - FS='
+                               WRK-FS-FECH
+                       END-IF
+               END-READ
+               CLOSE ARQ-FECHAMENTO
+               IF WRK-FS-FECH NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR FECHPER.DAT - FS='
+                       WRK-FS-FECH
+               END-IF
+           END-IF.
+           COPY 'BOOKFECHCHK.COB'.
+           COPY 'BOOKLOGWRT.COB'.
