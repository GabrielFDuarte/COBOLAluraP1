@@ -0,0 +1,32 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = PARAGRAFO COMUM DE GRAVACAO DO LOG DE OPERADOR
+      * USADO POR = PROGCOB02 / PROGCOB06 / PROGCOB15 /
+      *             PROGCOBEXERC01 / PROGCOBFECHA
+      * DATA     = 05/11/2019
+      ********************************************
+       0900-GRAVAR-LOG.
+           ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-LOG FROM TIME.
+           MOVE WRK-OPERADOR-ID TO LOG-OPERADOR.
+           MOVE WRK-PROGRAMA-LOG TO LOG-PROGRAMA.
+           MOVE WRK-DATA-LOG TO LOG-DATA.
+           MOVE WRK-HORA-LOG TO LOG-HORA.
+           MOVE WRK-DESCRICAO-LOG TO LOG-DESCRICAO.
+           OPEN EXTEND ARQ-LOG.
+           IF WRK-FS-LOG = '35'
+               OPEN OUTPUT ARQ-LOG
+           END-IF.
+           IF WRK-FS-LOG = '00'
+               WRITE REG-LOG
+               IF WRK-FS-LOG NOT = '00'
+                   DISPLAY 'ERRO AO GRAVAR LOGTRANS.DAT - FS='
+                       WRK-FS-LOG
+               END-IF
+               CLOSE ARQ-LOG
+               IF WRK-FS-LOG NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR LOGTRANS.DAT - FS='
+                       WRK-FS-LOG
+               END-IF
+           END-IF.
