@@ -0,0 +1,14 @@
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE
+      * OBJETIVO = AREA DE TRABALHO COMUM DE LOG DE OPERADOR
+      * USADO POR = PROGCOB02 / PROGCOB06 / PROGCOB15 /
+      *             PROGCOBEXERC01 / PROGCOBFECHA
+      * DATA     = 05/11/2019
+      ********************************************
+       77 WRK-OPERADOR-ID   PIC X(08) VALUE SPACES.
+       77 WRK-PROGRAMA-LOG  PIC X(14) VALUE SPACES.
+       77 WRK-DESCRICAO-LOG PIC X(60) VALUE SPACES.
+       77 WRK-DATA-LOG      PIC 9(08) VALUE ZEROS.
+       77 WRK-HORA-LOG      PIC 9(08) VALUE ZEROS.
+       77 WRK-FS-LOG        PIC X(02) VALUE '00'.
