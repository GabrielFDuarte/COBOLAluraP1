@@ -1,18 +1,181 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-      ********************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR   = GABRIEL DUARTE GABRDU
-      * OBJETIVO = RECEBER E IMPRIMIR UMA STRING
-      * DATA     = 16/10/2019
-      ********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-SALARIO PIC 9(10) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'Hello ' WRK-NOME.
-           DISPLAY 'Nome picotado: ' WRK-NOME(1:4)
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB02.
+      ********************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR   = GABRIEL DUARTE GABRDU
+      * OBJETIVO = MANUTENCAO DO CADASTRO MESTRE DE FUNCIONARIOS
+      * INCLUIR/ALTERAR NOME E SALARIO NO ARQUIVO INDEXADO
+      * DATA     = 16/10/2019
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO 'FUNCDB.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-FUNC-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+           COPY 'BOOKLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS.
+       01  REG-FUNCIONARIO.
+           05 REG-FUNC-MATRICULA PIC 9(06).
+           05 REG-FUNC-NOME      PIC X(20).
+           05 REG-FUNC-SALARIO   PIC 9(10).
+           05 REG-FUNC-CPF       PIC X(11).
+           COPY 'BOOKLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+           COPY 'BOOKCPF.COB'.
+           COPY 'BOOKLOGWS.COB'.
+           COPY 'BOOKARITWS.COB'.
+       77 WRK-MATRICULA PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME      PIC X(20) VALUE SPACES.
+       77 WRK-SALARIO   PIC 9(10) VALUE ZEROS.
+       77 WRK-FS-FUNC   PIC X(02) VALUE '00'.
+       77 WRK-ALIQUOTA  PIC 9(02)      VALUE ZEROS.
+       77 WRK-DESCONTO  PIC S9(10)V99  VALUE ZEROS.
+       77 WRK-LIQUIDO   PIC S9(10)V99  VALUE ZEROS.
+       77 WRK-LIQUIDO-ED PIC -Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-DESCONTO-ED PIC -Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FOLHA-ERRO PIC X(01) VALUE 'N'.
+           88 FOLHA-ERRO VALUE 'S'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB02' TO WRK-PROGRAMA-LOG.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR-ID FROM CONSOLE.
+           PERFORM 0100-CAPTURAR.
+           IF WRK-NOME = SPACES
+               DISPLAY 'NOME EM BRANCO - REGISTRO REJEITADO'
+               STRING 'MATRICULA ' WRK-MATRICULA ' REJEITADA - NOME EM'
+                   ' BRANCO' DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG
+           ELSE
+               PERFORM 0200-GRAVAR-FUNCIONARIO
+               IF WRK-FS-FUNC = '00'
+                   PERFORM 0300-CALCULAR-FOLHA
+                   IF FOLHA-ERRO
+                       STRING 'MATRICULA ' WRK-MATRICULA
+                           ' FOLHA NAO CALCULADA - ESTOURO CAPACIDADE'
+                           DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG
+                   ELSE
+                       STRING 'MATRICULA ' WRK-MATRICULA ' LIQUIDO '
+                           WRK-LIQUIDO-ED DELIMITED BY SIZE
+                           INTO WRK-DESCRICAO-LOG
+                   END-IF
+               ELSE
+                   STRING 'MATRICULA ' WRK-MATRICULA
+                       ' FALHA AO GRAVAR FUNCDB.DAT - FS=' WRK-FS-FUNC
+                       DELIMITED BY SIZE INTO WRK-DESCRICAO-LOG
+               END-IF
+           END-IF.
+           PERFORM 0900-GRAVAR-LOG.
+           GOBACK.
+       0100-CAPTURAR.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           ACCEPT WRK-SALARIO FROM CONSOLE.
+           ACCEPT WRK-CPF FROM CONSOLE.
+           DISPLAY 'Hello ' WRK-NOME.
+           DISPLAY 'Nome picotado: ' WRK-NOME(1:4).
+       0200-GRAVAR-FUNCIONARIO.
+           OPEN I-O ARQ-FUNCIONARIOS.
+           IF WRK-FS-FUNC = '35'
+               OPEN OUTPUT ARQ-FUNCIONARIOS
+               CLOSE ARQ-FUNCIONARIOS
+               OPEN I-O ARQ-FUNCIONARIOS
+           END-IF.
+           IF WRK-FS-FUNC NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FUNCDB.DAT - FS=' WRK-FS-FUNC
+           ELSE
+               MOVE WRK-MATRICULA TO REG-FUNC-MATRICULA
+               READ ARQ-FUNCIONARIOS
+                   INVALID KEY
+                       MOVE WRK-NOME TO REG-FUNC-NOME
+                       MOVE WRK-SALARIO TO REG-FUNC-SALARIO
+                       MOVE WRK-CPF TO REG-FUNC-CPF
+                       WRITE REG-FUNCIONARIO
+                       IF WRK-FS-FUNC NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR FUNCDB.DAT - FS='
+                               WRK-FS-FUNC
+                       ELSE
+                           DISPLAY 'FUNCIONARIO INCLUIDO - MATRICULA '
+                               WRK-MATRICULA
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE WRK-NOME TO REG-FUNC-NOME
+                       MOVE WRK-SALARIO TO REG-FUNC-SALARIO
+                       MOVE WRK-CPF TO REG-FUNC-CPF
+                       REWRITE REG-FUNCIONARIO
+                       IF WRK-FS-FUNC NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR FUNCDB.DAT - FS='
+                               WRK-FS-FUNC
+                       ELSE
+                           DISPLAY 'FUNCIONARIO ATUALIZADO - MATRICULA '
+                               WRK-MATRICULA
+                       END-IF
+               END-READ
+               CLOSE ARQ-FUNCIONARIOS
+               IF WRK-FS-FUNC NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR FUNCDB.DAT - FS=' WRK-FS-FUNC
+               END-IF
+           END-IF.
+       0300-CALCULAR-FOLHA.
+      * FAIXAS SIMPLIFICADAS DE DESCONTO PREVIDENCIARIO/IR NA FONTE
+           EVALUATE TRUE
+               WHEN WRK-SALARIO <= 2000
+                   MOVE 08 TO WRK-ALIQUOTA
+               WHEN WRK-SALARIO <= 4000
+                   MOVE 12 TO WRK-ALIQUOTA
+               WHEN WRK-SALARIO <= 8000
+                   MOVE 18 TO WRK-ALIQUOTA
+               WHEN OTHER
+                   MOVE 27 TO WRK-ALIQUOTA
+           END-EVALUATE.
+           MOVE 'N' TO WRK-FOLHA-ERRO.
+           MOVE 'M' TO WRK-ARIT-OP.
+           MOVE WRK-SALARIO TO WRK-ARIT-NUM1.
+           MOVE WRK-ALIQUOTA TO WRK-ARIT-NUM2.
+           CALL 'PROGCOBARIT' USING WRK-ARIT-OP WRK-ARIT-NUM1
+               WRK-ARIT-NUM2 WRK-ARIT-RESULT WRK-ARIT-RESTO
+               WRK-ARIT-RETORNO.
+           IF WRK-ARIT-RETORNO = '97'
+               SET FOLHA-ERRO TO TRUE
+           ELSE
+               MOVE 'D' TO WRK-ARIT-OP
+               MOVE WRK-ARIT-RESULT TO WRK-ARIT-NUM1
+               MOVE 100 TO WRK-ARIT-NUM2
+               CALL 'PROGCOBARIT' USING WRK-ARIT-OP WRK-ARIT-NUM1
+                   WRK-ARIT-NUM2 WRK-ARIT-RESULT WRK-ARIT-RESTO
+                   WRK-ARIT-RETORNO
+               IF WRK-ARIT-RETORNO = '97'
+                   SET FOLHA-ERRO TO TRUE
+               ELSE
+                   MOVE WRK-ARIT-RESULT TO WRK-DESCONTO
+                   MOVE 'S' TO WRK-ARIT-OP
+                   MOVE WRK-DESCONTO TO WRK-ARIT-NUM1
+                   MOVE WRK-SALARIO TO WRK-ARIT-NUM2
+                   CALL 'PROGCOBARIT' USING WRK-ARIT-OP WRK-ARIT-NUM1
+                       WRK-ARIT-NUM2 WRK-ARIT-RESULT WRK-ARIT-RESTO
+                       WRK-ARIT-RETORNO
+                   IF WRK-ARIT-RETORNO = '97'
+                       SET FOLHA-ERRO TO TRUE
+                   ELSE
+                       MOVE WRK-ARIT-RESULT TO WRK-LIQUIDO
+                   END-IF
+               END-IF
+           END-IF.
+           IF FOLHA-ERRO
+               DISPLAY 'ERRO - CALCULO DE FOLHA EXCEDEU A CAPACIDADE'
+                   ' NUMERICA DO CAMPO - SALARIO=' WRK-SALARIO
+           ELSE
+               MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED
+               MOVE WRK-DESCONTO TO WRK-DESCONTO-ED
+               DISPLAY 'ALIQUOTA APLICADA..: ' WRK-ALIQUOTA '%'
+               DISPLAY 'DESCONTO...........: ' WRK-DESCONTO-ED
+               DISPLAY 'SALARIO LIQUIDO.....: ' WRK-LIQUIDO-ED
+           END-IF.
+           COPY 'BOOKLOGWRT.COB'.
